@@ -0,0 +1,134 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ReconRpt.
+000030 AUTHOR. E. MOREIRA.
+000040 INSTALLATION. BURITI DATA CENTER.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070* ----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* ----------------------------------------------------------------
+000100* 08/09/26 EM   ORIGINAL.  READS THE DAY'S TRANSOUT (WRITTEN BY
+000110*               ArithmeticProgram) AND PRINTS CONTROL TOTALS SO THE
+000120*               DAY'S RUNS CAN BE RECONCILED AGAINST WHAT THE
+000130*               SUBMITTING DEPARTMENTS EXPECTED.
+000140* ----------------------------------------------------------------
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+000190         ORGANIZATION IS LINE SEQUENTIAL.
+000200     SELECT CONTROL-RPT-FILE ASSIGN TO "CTLRPT"
+000210         ORGANIZATION IS LINE SEQUENTIAL.
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  TRANS-OUT-FILE.
+000250 01  TRAN-OUT-RECORD.
+000260     COPY CALCREC.
+000270 FD  CONTROL-RPT-FILE.
+000280 01  CONTROL-RPT-LINE            PIC X(80).
+000290 WORKING-STORAGE SECTION.
+000300 77  WS-EOF-SWITCH               PIC X(01)      VALUE "N".
+000310     88  WS-END-OF-FILE              VALUE "Y".
+000320 77  WS-TXN-COUNT                PIC 9(07)      VALUE ZERO.
+000330 77  WS-OK-COUNT                 PIC 9(07)      VALUE ZERO.
+000340 77  WS-DIVZERO-COUNT            PIC 9(07)      VALUE ZERO.
+000350 77  WS-BADFORMAT-COUNT          PIC 9(07)      VALUE ZERO.
+000355 77  WS-BADOP-COUNT              PIC 9(07)      VALUE ZERO.
+000360 77  WS-SOMA-TOTAL               PIC S9(09)V99  VALUE ZERO.
+000370 77  WS-MULTI-TOTAL              PIC S9(09)V99  VALUE ZERO.
+000380 01  WS-REPORT-LINE              PIC X(80)      VALUE SPACES.
+000390 01  WS-EDIT-COUNT               PIC ZZZ,ZZZ,ZZ9.
+000400 01  WS-EDIT-AMOUNT              PIC -(9)9.99.
+000410 PROCEDURE DIVISION.
+000420 0000-MAINLINE.
+000430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000440     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000450         UNTIL WS-END-OF-FILE.
+000460     PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+000470     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+000480     STOP RUN.
+000490 1000-INITIALIZE.
+000500     OPEN INPUT TRANS-OUT-FILE.
+000510     OPEN OUTPUT CONTROL-RPT-FILE.
+000520     PERFORM 2100-READ-RESULT THRU 2100-EXIT.
+000530 1000-EXIT.
+000540     EXIT.
+000550 2000-PROCESS-RECORD.
+000560     ADD 1 TO WS-TXN-COUNT.
+000570     EVALUATE CALC-STATUS-CODE OF TRAN-OUT-RECORD
+000580         WHEN "OK"
+000590             ADD 1 TO WS-OK-COUNT
+000600             ADD CALC-SOMA OF TRAN-OUT-RECORD TO WS-SOMA-TOTAL
+000602                 ON SIZE ERROR
+000604                     DISPLAY "SOMA CONTROL TOTAL OVERFLOWED"
+000606             END-ADD
+000610             ADD CALC-MULTI OF TRAN-OUT-RECORD TO WS-MULTI-TOTAL
+000612                 ON SIZE ERROR
+000614                     DISPLAY "MULTI CONTROL TOTAL OVERFLOWED"
+000616             END-ADD
+000620         WHEN "DIVZERO"
+000630             ADD 1 TO WS-DIVZERO-COUNT
+000635         WHEN "BADOP"
+000636             ADD 1 TO WS-BADOP-COUNT
+000640         WHEN OTHER
+000650             ADD 1 TO WS-BADFORMAT-COUNT
+000660     END-EVALUATE.
+000670     PERFORM 2100-READ-RESULT THRU 2100-EXIT.
+000680 2000-EXIT.
+000690     EXIT.
+000700 2100-READ-RESULT.
+000710     READ TRANS-OUT-FILE
+000720         AT END
+000730             SET WS-END-OF-FILE TO TRUE
+000740     END-READ.
+000750 2100-EXIT.
+000760     EXIT.
+000770 8000-PRINT-TOTALS.
+000780     MOVE SPACES TO CONTROL-RPT-LINE.
+000790     MOVE "DAILY ARITHMETIC CONTROL-TOTAL RECONCILIATION REPORT"
+000800         TO CONTROL-RPT-LINE.
+000810     WRITE CONTROL-RPT-LINE.
+000820     MOVE SPACES TO CONTROL-RPT-LINE.
+000830     WRITE CONTROL-RPT-LINE.
+000840     MOVE WS-TXN-COUNT TO WS-EDIT-COUNT.
+000850     STRING "TRANSACTIONS PROCESSED . . . . . : " WS-EDIT-COUNT
+000860         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+000870     MOVE WS-REPORT-LINE TO CONTROL-RPT-LINE.
+000880     WRITE CONTROL-RPT-LINE.
+000890     MOVE WS-OK-COUNT TO WS-EDIT-COUNT.
+000900     STRING "TRANSACTIONS COMPLETED OK  . . . : " WS-EDIT-COUNT
+000910         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+000920     MOVE WS-REPORT-LINE TO CONTROL-RPT-LINE.
+000930     WRITE CONTROL-RPT-LINE.
+000940     MOVE WS-DIVZERO-COUNT TO WS-EDIT-COUNT.
+000950     STRING "DIVIDE-BY-ZERO REJECTIONS  . . . : " WS-EDIT-COUNT
+000960         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+000970     MOVE WS-REPORT-LINE TO CONTROL-RPT-LINE.
+000980     WRITE CONTROL-RPT-LINE.
+000990     MOVE WS-BADFORMAT-COUNT TO WS-EDIT-COUNT.
+001000     STRING "NON-NUMERIC FORMAT REJECTIONS  . : " WS-EDIT-COUNT
+001010         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+001020     MOVE WS-REPORT-LINE TO CONTROL-RPT-LINE.
+001030     WRITE CONTROL-RPT-LINE.
+001032     MOVE WS-BADOP-COUNT TO WS-EDIT-COUNT.
+001034     STRING "UNRECOGNIZED OPERATION REJECTIONS  : " WS-EDIT-COUNT
+001036         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+001038     MOVE WS-REPORT-LINE TO CONTROL-RPT-LINE.
+001039     WRITE CONTROL-RPT-LINE.
+001040     MOVE WS-SOMA-TOTAL TO WS-EDIT-AMOUNT.
+001050     STRING "CONTROL TOTAL OF SOMA (+)  . . . : " WS-EDIT-AMOUNT
+001060         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+001070     MOVE WS-REPORT-LINE TO CONTROL-RPT-LINE.
+001080     WRITE CONTROL-RPT-LINE.
+001090     MOVE WS-MULTI-TOTAL TO WS-EDIT-AMOUNT.
+001100     STRING "CONTROL TOTAL OF MULTI (*) . . . : " WS-EDIT-AMOUNT
+001110         DELIMITED BY SIZE INTO WS-REPORT-LINE.
+001120     MOVE WS-REPORT-LINE TO CONTROL-RPT-LINE.
+001130     WRITE CONTROL-RPT-LINE.
+001140 8000-EXIT.
+001150     EXIT.
+001160 9999-TERMINATE.
+001170     CLOSE TRANS-OUT-FILE.
+001180     CLOSE CONTROL-RPT-FILE.
+001190 9999-EXIT.
+001200     EXIT.
