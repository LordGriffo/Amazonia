@@ -1,34 +1,505 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ArithmeticProgram.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Num1 PIC 9(5).
-01 Num2 PIC 9(5).
-01 Soma PIC 9(5).
-01 Subtracao PIC 9(5).
-01 Multi PIC 9(5).
-01 Div PIC 9(5).
-01 Res PIC 9(5).
-
-PROCEDURE DIVISION.
-    DISPLAY "Digite o Primeiro Numero: ".
-    ACCEPT Num1.
-
-    DISPLAY "Digite o Segundo Numero: ".
-    ACCEPT Num2.
-
-    COMPUTE Soma = Num1 + Num2.
-    COMPUTE Subtracao = Num1 - Num2.
-    COMPUTE Multi = Num1 * Num2.
-    COMPUTE Div = Num1 / Num2.
-    COMPUTE Res = Num1 MOD Num2.
-
-    DISPLAY "+: " Soma.
-    DISPLAY "-: " Subtracao.
-    DISPLAY "*: " Multi.
-    DISPLAY "/: " Div.
-    DISPLAY "%: " Res.
-
-    STOP RUN.
- 
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ArithmeticProgram.
+000030 AUTHOR. E. MOREIRA.
+000040 INSTALLATION. BURITI DATA CENTER.
+000050 DATE-WRITTEN. 01/05/2021.
+000060 DATE-COMPILED.
+000070* ----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* ----------------------------------------------------------------
+000100* 01/05/21 EM   ORIGINAL INTERACTIVE VERSION.
+000110* 08/09/26 EM   ADDED UNATTENDED BATCH TRANSACTION MODE.  OPERATOR
+000120*               NOW CHOOSES (I)NTERACTIVE OR (B)ATCH AT START-UP;
+000130*               BATCH MODE READS TRANSIN AND WRITES TRANSOUT FOR
+000140*               OVERNIGHT RUNS.  SEE ARITHBAT JCL.
+000150* 08/09/26 EM   ADDED VALIDATION OF THE SECOND NUMBER AHEAD OF THE
+000160*               DIVIDE/MODULUS STEPS.  A ZERO DIVISOR OR NON-NUMERIC
+000170*               ENTRY NO LONGER ABENDS THE RUN - INTERACTIVE MODE
+000180*               RE-PROMPTS THE OPERATOR, AND BATCH MODE FLAGS THE
+000190*               TRANSACTION REJECTED ON TRANSOUT AND CONTINUES.
+000200* ----------------------------------------------------------------
+000210* 08/09/26 EM   THE CALC FIELDS ARE NOW SIGNED, TWO-DECIMAL PIC
+000220*               S9(5)V99 SO ADJUSTMENTS CAN GO NEGATIVE AND DIVIDE
+000230*               RETURNS A REAL QUOTIENT INSTEAD OF A TRUNCATED WHOLE
+000240*               NUMBER.  INPUT IS NOW KEYED AS SDDDDD.DD, E.G.
+000250*               +00012.50, EDITED BY 4000-VALIDATE-INPUT.
+000260* 08/09/26 EM   EVERY CALCULATION NOW APPENDS A TIMESTAMPED RECORD TO
+000270*               AUDITLOG (OPERATOR ID, NUM1, NUM2, AND ALL RESULTS)
+000280*               SO AUDITORS CAN REPRODUCE ANY PRIOR RUN ON REQUEST.
+000290* 08/09/26 EM   INTERACTIVE MODE NOW LOOPS ON A "CALCULATE ANOTHER"
+000300*               PROMPT INSTEAD OF STOPPING AFTER ONE PAIR OF NUMBERS.
+000310* 08/09/26 EM   ADDED ON SIZE ERROR CHECKING TO EVERY COMPUTE SO A
+000320*               RESULT THAT WON'T FIT ITS FIELD IS FLAGGED AND ZEROED
+000330*               INSTEAD OF SILENTLY TRUNCATED.
+000340* 08/09/26 EM   TRANSOUT AND AUDITLOG NOW SHARE THE CALCREC COPYBOOK
+000350*               (SEE Buriti/Copybooks/CALCREC.cpy) INSTEAD OF EACH
+000360*               REDEFINING THE SAME SEVEN FIELDS.  EACH RECORD NOW
+000370*               ALSO CARRIES A TRANSACTION ID FOR TRACEABILITY.
+000380* 08/09/26 EM   REJECTED TRANSACTIONS NOW CARRY A SPECIFIC STATUS
+000390*               CODE (DIVZERO OR BADFORMAT) INSTEAD OF A GENERIC
+000400*               "REJECTED" SO ReconRpt CAN BREAK OUT DIVIDE-BY-ZERO
+000410*               REJECTIONS ON THE DAILY CONTROL-TOTAL REPORT.
+000420* 08/09/26 EM   OPERATOR CAN NOW SELECT WHICH CALCULATION(S) TO RUN
+000430*               (ALL, OR JUST ADD/SUBTRACT/MULTIPLY/DIVIDE/MODULUS/
+000440*               PERCENT-OF/RUNNING-AVERAGE) INSTEAD OF ALWAYS GETTING
+000450*               ALL FIVE ORIGINAL RESULTS.  BATCH RECORDS CARRY THE
+000460*               SAME SELECTOR IN TI-OPERATION-SEL.
+000470* 08/09/26 EM   BATCH MODE NOW WRITES A CHECKPOINT RECORD TO CHKPOINT
+000480*               EVERY WS-CKPT-INTERVAL TRANSACTIONS AND AGAIN AT
+000490*               END-OF-RUN.  A PARM OF "RESTART" ON THE EXEC STATEMENT
+000500*               MAKES 1100-READ-CHECKPOINT POSITION TRANS-IN-FILE PAST
+000510*               EVERYTHING ALREADY COMPLETED SO A RERUN AFTER AN
+000520*               OVERNIGHT ABEND PICKS UP WHERE IT LEFT OFF INSTEAD OF
+000530*               REDOING THE WHOLE DAY'S FILE.
+000540* ----------------------------------------------------------------
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+000590         ORGANIZATION IS LINE SEQUENTIAL.
+000600     SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+000610         ORGANIZATION IS LINE SEQUENTIAL.
+000620     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000630         ORGANIZATION IS LINE SEQUENTIAL.
+000640     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000670 DATA DIVISION.
+000680 FILE SECTION.
+000690 FD  TRANS-IN-FILE.
+000700 01  TRAN-IN-RECORD.
+000710     05  TI-NUM1                 PIC X(09).
+000720     05  TI-NUM2                 PIC X(09).
+000730     05  TI-OPERATION-SEL        PIC X(02).
+000740     05  FILLER                  PIC X(60).
+000750 FD  TRANS-OUT-FILE.
+000760 01  TRAN-OUT-RECORD.
+000770     COPY CALCREC.
+000780 FD  AUDIT-LOG-FILE.
+000790 01  AUDIT-RECORD.
+000800     COPY CALCREC.
+000810 FD  CHECKPOINT-FILE.
+000820 01  CHECKPOINT-RECORD.
+000830     05  CP-LAST-TXN-SEQ         PIC 9(07).
+000840     05  CP-LAST-TXN-ID          PIC X(10).
+000850     05  CP-RUNNING-SUM          PIC S9(9)V99
+000860                                 SIGN LEADING SEPARATE.
+000870     05  CP-RUNNING-COUNT        PIC 9(07).
+000880     05  FILLER                  PIC X(44).
+000890 WORKING-STORAGE SECTION.
+000900 01  WS-NUM1-TEXT            PIC X(09).
+000910 01  WS-NUM1-EDIT REDEFINES WS-NUM1-TEXT.
+000920     05  WS-NUM1-SIGN            PIC X(01).
+000930     05  WS-NUM1-WHOLE           PIC 9(05).
+000940     05  WS-NUM1-DOT             PIC X(01).
+000950     05  WS-NUM1-DEC             PIC 9(02).
+000960 01  WS-NUM2-TEXT            PIC X(09).
+000970 01  WS-NUM2-EDIT REDEFINES WS-NUM2-TEXT.
+000980     05  WS-NUM2-SIGN            PIC X(01).
+000990     05  WS-NUM2-WHOLE           PIC 9(05).
+001000     05  WS-NUM2-DOT             PIC X(01).
+001010     05  WS-NUM2-DEC             PIC 9(02).
+001020 01  Num1                    PIC S9(5)V99.
+001030 01  Num2                    PIC S9(5)V99.
+001040 01  Soma                    PIC S9(5)V99.
+001050 01  Subtracao               PIC S9(5)V99.
+001060 01  Multi                   PIC S9(5)V99.
+001070 01  Div                     PIC S9(5)V99.
+001080 01  Res                     PIC S9(5)V99.
+001090 01  Percentual              PIC S9(5)V99.
+001100 01  MediaMovel              PIC S9(5)V99.
+001105 01  WS-EDIT-RESULT          PIC -(5)9.99.
+001110 01  WS-DATE                 PIC X(08).
+001120 01  WS-TIME                 PIC X(08).
+001130 01  WS-TIMESTAMP            PIC X(14).
+001140 01  WS-OPERATOR-ID          PIC X(08).
+001150 01  WS-TXN-SEQ              PIC 9(07)      VALUE ZERO.
+001160 01  WS-TXN-ID               PIC X(10)      VALUE SPACES.
+001170 77  WS-RUN-MODE             PIC X(01).
+001180     88  WS-INTERACTIVE-MODE     VALUE "I".
+001190     88  WS-BATCH-MODE           VALUE "B".
+001200 77  WS-EOF-SWITCH           PIC X(01)      VALUE "N".
+001210     88  WS-END-OF-FILE          VALUE "Y".
+001220 77  WS-VALID-SWITCH         PIC X(01)      VALUE "N".
+001230     88  WS-INPUT-VALID          VALUE "Y".
+001240     88  WS-INPUT-INVALID        VALUE "N".
+001250 77  WS-REJECT-REASON        PIC X(10)      VALUE SPACES.
+001260 77  WS-CONTINUE-SWITCH      PIC X(01)      VALUE "Y".
+001270     88  WS-CONTINUE-YES         VALUE "Y".
+001280     88  WS-CONTINUE-NO          VALUE "N".
+001290 77  WS-OPERATION-SEL        PIC X(02)      VALUE "AL".
+001300     88  WS-OP-ALL               VALUE "AL".
+001310     88  WS-OP-ADD               VALUE "AD".
+001320     88  WS-OP-SUBTRACT          VALUE "SB".
+001330     88  WS-OP-MULTIPLY          VALUE "ML".
+001340     88  WS-OP-DIVIDE            VALUE "DV".
+001350     88  WS-OP-MODULUS           VALUE "MD".
+001360     88  WS-OP-PERCENT           VALUE "PC".
+001370     88  WS-OP-AVERAGE           VALUE "AV".
+001380 77  WS-RUNNING-SUM          PIC S9(9)V99   VALUE ZERO.
+001390 77  WS-RUNNING-COUNT        PIC 9(07)      VALUE ZERO.
+001400 77  WS-CHECKPOINT-STATUS    PIC X(02)      VALUE SPACES.
+001410 77  WS-RESTART-PARM         PIC X(08)      VALUE SPACES.
+001420 77  WS-CKPT-INTERVAL        PIC 9(05)      VALUE 100.
+001430 77  WS-SKIP-COUNT           PIC 9(07)      VALUE ZERO.
+001435 77  WS-SKIP-INDEX           PIC 9(07)      VALUE ZERO.
+001440 PROCEDURE DIVISION.
+001450 0000-MAINLINE.
+001460     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001470     IF WS-BATCH-MODE
+001480         PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+001490         UNTIL WS-END-OF-FILE
+001500     ELSE
+001510         PERFORM 3000-INTERACTIVE-PROCESS THRU 3000-EXIT
+001520         UNTIL WS-CONTINUE-NO
+001530     END-IF.
+001540     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001550     STOP RUN.
+001560 1000-INITIALIZE.
+001570     DISPLAY "RUN MODE - (I)NTERACTIVE OR (B)ATCH: ".
+001580     ACCEPT WS-RUN-MODE.
+001590     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+001600     IF WS-OPERATOR-ID = SPACES
+001610         MOVE "UNKNOWN" TO WS-OPERATOR-ID
+001620     END-IF.
+001630     OPEN EXTEND AUDIT-LOG-FILE.
+001640     IF WS-BATCH-MODE
+001650         ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+001660         OPEN INPUT TRANS-IN-FILE
+001670         IF WS-RESTART-PARM = "RESTART"
+001680             PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+001690             OPEN EXTEND TRANS-OUT-FILE
+001700             PERFORM 2050-SKIP-RECORD THRU 2050-EXIT
+001705                 VARYING WS-SKIP-INDEX FROM 1 BY 1
+001708                 UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+001709                     OR WS-END-OF-FILE
+001720         ELSE
+001730             OPEN OUTPUT TRANS-OUT-FILE
+001740         END-IF
+001750         PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+001760     END-IF.
+001770 1000-EXIT.
+001780     EXIT.
+001790 1100-READ-CHECKPOINT.
+001800     MOVE ZERO TO WS-SKIP-COUNT.
+001810     OPEN INPUT CHECKPOINT-FILE.
+001820     IF WS-CHECKPOINT-STATUS = "00"
+001830         READ CHECKPOINT-FILE
+001840             AT END
+001850                 MOVE ZERO   TO CP-LAST-TXN-SEQ
+001860                 MOVE SPACES TO CP-LAST-TXN-ID
+001870                 MOVE ZERO   TO CP-RUNNING-SUM
+001880                 MOVE ZERO   TO CP-RUNNING-COUNT
+001890                 DISPLAY "CHECKPOINT FILE EMPTY - STARTING AT TOP"
+001900         END-READ
+001910         MOVE CP-LAST-TXN-SEQ   TO WS-SKIP-COUNT
+001920         MOVE CP-LAST-TXN-SEQ   TO WS-TXN-SEQ
+001930         MOVE CP-RUNNING-SUM    TO WS-RUNNING-SUM
+001940         MOVE CP-RUNNING-COUNT  TO WS-RUNNING-COUNT
+001950         CLOSE CHECKPOINT-FILE
+001960         DISPLAY "RESTARTING AFTER TRANSACTION " CP-LAST-TXN-ID
+001970     ELSE
+001980         DISPLAY "NO CHECKPOINT FOUND - RESTARTING AT TOP"
+001990     END-IF.
+002000 1100-EXIT.
+002010     EXIT.
+002020 2000-BATCH-PROCESS.
+002030     MOVE TI-OPERATION-SEL TO WS-OPERATION-SEL.
+002040     IF WS-OPERATION-SEL = SPACES
+002050         SET WS-OP-ALL TO TRUE
+002060     END-IF.
+002070     MOVE TI-NUM1 TO WS-NUM1-TEXT.
+002080     MOVE TI-NUM2 TO WS-NUM2-TEXT.
+002090     PERFORM 4000-VALIDATE-INPUT THRU 4000-EXIT.
+002100     PERFORM 2120-GENERATE-TXN-ID THRU 2120-EXIT.
+002110     IF WS-INPUT-VALID
+002120         PERFORM 5000-CALCULATE THRU 5000-EXIT
+002130         PERFORM 2200-WRITE-RESULT THRU 2200-EXIT
+002140         PERFORM 6000-WRITE-AUDIT-LOG THRU 6000-EXIT
+002150     ELSE
+002160         PERFORM 2250-WRITE-REJECTED THRU 2250-EXIT
+002170     END-IF.
+002180     IF FUNCTION MOD(WS-TXN-SEQ, WS-CKPT-INTERVAL) = ZERO
+002190         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+002200     END-IF.
+002210     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+002220 2000-EXIT.
+002230     EXIT.
+002240 2050-SKIP-RECORD.
+002250     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+002260 2050-EXIT.
+002270     EXIT.
+002280 2100-READ-TRANSACTION.
+002290     READ TRANS-IN-FILE
+002300         AT END
+002310             SET WS-END-OF-FILE TO TRUE
+002320     END-READ.
+002330 2100-EXIT.
+002340     EXIT.
+002350 2120-GENERATE-TXN-ID.
+002360     ADD 1 TO WS-TXN-SEQ.
+002370     STRING WS-RUN-MODE WS-TXN-SEQ DELIMITED BY SIZE
+002380         INTO WS-TXN-ID.
+002390     ACCEPT WS-DATE FROM DATE YYYYMMDD.
+002400     ACCEPT WS-TIME FROM TIME.
+002410     STRING WS-DATE WS-TIME(1:6) DELIMITED BY SIZE
+002420         INTO WS-TIMESTAMP.
+002430 2120-EXIT.
+002440     EXIT.
+002450 2200-WRITE-RESULT.
+002460     MOVE WS-TXN-ID      TO CALC-TXN-ID OF TRAN-OUT-RECORD.
+002470     MOVE WS-TIMESTAMP   TO CALC-TIMESTAMP OF TRAN-OUT-RECORD.
+002480     MOVE WS-OPERATOR-ID TO CALC-OPERATOR-ID OF TRAN-OUT-RECORD.
+002490     MOVE Num1           TO CALC-NUM1 OF TRAN-OUT-RECORD.
+002500     MOVE Num2           TO CALC-NUM2 OF TRAN-OUT-RECORD.
+002510     MOVE Soma           TO CALC-SOMA OF TRAN-OUT-RECORD.
+002520     MOVE Subtracao      TO CALC-SUBTRACAO OF TRAN-OUT-RECORD.
+002530     MOVE Multi          TO CALC-MULTI OF TRAN-OUT-RECORD.
+002540     MOVE Div            TO CALC-DIV OF TRAN-OUT-RECORD.
+002550     MOVE Res            TO CALC-RES OF TRAN-OUT-RECORD.
+002560     MOVE Percentual     TO CALC-PERCENTUAL OF TRAN-OUT-RECORD.
+002570     MOVE MediaMovel     TO CALC-MEDIA-MOVEL OF TRAN-OUT-RECORD.
+002580     MOVE "OK"           TO CALC-STATUS-CODE OF TRAN-OUT-RECORD.
+002590     WRITE TRAN-OUT-RECORD.
+002600 2200-EXIT.
+002610     EXIT.
+002620 2250-WRITE-REJECTED.
+002630     MOVE WS-TXN-ID      TO CALC-TXN-ID OF TRAN-OUT-RECORD.
+002640     MOVE WS-TIMESTAMP   TO CALC-TIMESTAMP OF TRAN-OUT-RECORD.
+002650     MOVE WS-OPERATOR-ID TO CALC-OPERATOR-ID OF TRAN-OUT-RECORD.
+002660     MOVE ZEROS TO CALC-NUM1 OF TRAN-OUT-RECORD.
+002670     MOVE ZEROS TO CALC-NUM2 OF TRAN-OUT-RECORD.
+002680     MOVE ZEROS TO CALC-SOMA OF TRAN-OUT-RECORD.
+002690     MOVE ZEROS TO CALC-SUBTRACAO OF TRAN-OUT-RECORD.
+002700     MOVE ZEROS TO CALC-MULTI OF TRAN-OUT-RECORD.
+002710     MOVE ZEROS TO CALC-DIV OF TRAN-OUT-RECORD.
+002720     MOVE ZEROS TO CALC-RES OF TRAN-OUT-RECORD.
+002730     MOVE ZEROS TO CALC-PERCENTUAL OF TRAN-OUT-RECORD.
+002740     MOVE ZEROS TO CALC-MEDIA-MOVEL OF TRAN-OUT-RECORD.
+002750     MOVE WS-REJECT-REASON TO CALC-STATUS-CODE OF TRAN-OUT-RECORD.
+002760     WRITE TRAN-OUT-RECORD.
+002770 2250-EXIT.
+002780     EXIT.
+002790 2300-WRITE-CHECKPOINT.
+002795     MOVE SPACES           TO CHECKPOINT-RECORD.
+002800     MOVE WS-TXN-SEQ       TO CP-LAST-TXN-SEQ.
+002810     MOVE WS-TXN-ID        TO CP-LAST-TXN-ID.
+002820     MOVE WS-RUNNING-SUM   TO CP-RUNNING-SUM.
+002830     MOVE WS-RUNNING-COUNT TO CP-RUNNING-COUNT.
+002840     OPEN OUTPUT CHECKPOINT-FILE.
+002850     WRITE CHECKPOINT-RECORD.
+002852     IF WS-CHECKPOINT-STATUS NOT = "00"
+002854         DISPLAY "CHECKPOINT WRITE FAILED - STATUS "
+002856             WS-CHECKPOINT-STATUS
+002858     END-IF.
+002860     CLOSE CHECKPOINT-FILE.
+002870 2300-EXIT.
+002880     EXIT.
+002890 3000-INTERACTIVE-PROCESS.
+002910     SET WS-INPUT-INVALID TO TRUE.
+002920     PERFORM 3100-GET-TRANSACTION THRU 3100-EXIT
+002930         UNTIL WS-INPUT-VALID.
+002940     PERFORM 2120-GENERATE-TXN-ID THRU 2120-EXIT.
+002950     PERFORM 5000-CALCULATE THRU 5000-EXIT.
+002960     PERFORM 6000-WRITE-AUDIT-LOG THRU 6000-EXIT.
+002970     PERFORM 3200-ASK-CONTINUE THRU 3200-EXIT.
+002980 3000-EXIT.
+002990     EXIT.
+003000 3050-SELECT-OPERATION.
+003010     DISPLAY "OPERACAO - AL/AD/SB/ML/DV/MD/PC/AV (AL=TODAS): ".
+003020     ACCEPT WS-OPERATION-SEL.
+003030     IF WS-OPERATION-SEL = SPACES
+003040         SET WS-OP-ALL TO TRUE
+003050     END-IF.
+003060 3050-EXIT.
+003070     EXIT.
+003080 3200-ASK-CONTINUE.
+003090     DISPLAY "Calcular outro par de numeros (Y/N): ".
+003100     ACCEPT WS-CONTINUE-SWITCH.
+003110 3200-EXIT.
+003120     EXIT.
+003130 3100-GET-TRANSACTION.
+003135     PERFORM 3050-SELECT-OPERATION THRU 3050-EXIT.
+003140     DISPLAY "Digite o Primeiro Numero (SDDDDD.DD): ".
+003150     ACCEPT WS-NUM1-TEXT.
+003160     DISPLAY "Digite o Segundo Numero (SDDDDD.DD): ".
+003170     ACCEPT WS-NUM2-TEXT.
+003180     PERFORM 4000-VALIDATE-INPUT THRU 4000-EXIT.
+003190 3100-EXIT.
+003200     EXIT.
+003210 4000-VALIDATE-INPUT.
+003220     SET WS-INPUT-VALID TO TRUE.
+003230     MOVE SPACES TO WS-REJECT-REASON.
+003240     IF NOT (WS-OP-ALL OR WS-OP-ADD OR WS-OP-SUBTRACT
+003250         OR WS-OP-MULTIPLY OR WS-OP-DIVIDE OR WS-OP-MODULUS
+003260         OR WS-OP-PERCENT OR WS-OP-AVERAGE)
+003270         DISPLAY "UNRECOGNIZED OPERATION CODE - RE-ENTER"
+003280         MOVE "BADOP" TO WS-REJECT-REASON
+003290         SET WS-INPUT-INVALID TO TRUE
+003300     ELSE
+003310         IF (WS-NUM1-SIGN NOT = "+" AND WS-NUM1-SIGN NOT = "-")
+003320         OR WS-NUM1-WHOLE NOT NUMERIC OR WS-NUM1-DOT NOT = "."
+003330         OR WS-NUM1-DEC NOT NUMERIC
+003340         DISPLAY "FIRST NUMBER NOT IN SDDDDD.DD FORMAT - RE-ENTER"
+003350         MOVE "BADFORMAT" TO WS-REJECT-REASON
+003360         SET WS-INPUT-INVALID TO TRUE
+003370         ELSE
+003380         IF (WS-NUM2-SIGN NOT = "+" AND WS-NUM2-SIGN NOT = "-")
+003390         OR WS-NUM2-WHOLE NOT NUMERIC OR WS-NUM2-DOT NOT = "."
+003400         OR WS-NUM2-DEC NOT NUMERIC
+003410         DISPLAY "SECOND NUMBER NOT SDDDDD.DD FORMAT - RE-ENTER"
+003420         MOVE "BADFORMAT" TO WS-REJECT-REASON
+003430         SET WS-INPUT-INVALID TO TRUE
+003440         ELSE
+003450         PERFORM 4100-EDIT-TO-SIGNED THRU 4100-EXIT
+003460         IF (WS-OP-ALL OR WS-OP-DIVIDE OR WS-OP-MODULUS
+003470             OR WS-OP-PERCENT) AND Num2 = ZERO
+003480         DISPLAY "SECOND NUMBER CANNOT BE ZERO - RE-ENTER"
+003490         MOVE "DIVZERO" TO WS-REJECT-REASON
+003500         SET WS-INPUT-INVALID TO TRUE
+003510         END-IF
+003520         END-IF
+003530         END-IF
+003540     END-IF.
+003550 4000-EXIT.
+003560     EXIT.
+003570 4100-EDIT-TO-SIGNED.
+003580     COMPUTE Num1 = WS-NUM1-WHOLE + (WS-NUM1-DEC / 100).
+003590     IF WS-NUM1-SIGN = "-"
+003600         COMPUTE Num1 = Num1 * -1
+003610     END-IF.
+003620     COMPUTE Num2 = WS-NUM2-WHOLE + (WS-NUM2-DEC / 100).
+003630     IF WS-NUM2-SIGN = "-"
+003640         COMPUTE Num2 = Num2 * -1
+003650     END-IF.
+003660 4100-EXIT.
+003670     EXIT.
+003680 5000-CALCULATE.
+003690     MOVE ZERO TO Soma.
+003700     MOVE ZERO TO Subtracao.
+003710     MOVE ZERO TO Multi.
+003720     MOVE ZERO TO Div.
+003730     MOVE ZERO TO Res.
+003740     MOVE ZERO TO Percentual.
+003750     MOVE ZERO TO MediaMovel.
+003760     ADD Num1 TO WS-RUNNING-SUM.
+003770     ADD 1 TO WS-RUNNING-COUNT.
+003780     IF WS-OP-ALL OR WS-OP-ADD
+003790         COMPUTE Soma = Num1 + Num2
+003800             ON SIZE ERROR
+003805                 IF WS-INTERACTIVE-MODE
+003810                     DISPLAY "+: RESULT TOO LARGE TO DISPLAY"
+003815                 END-IF
+003820             NOT ON SIZE ERROR
+003825                 MOVE Soma TO WS-EDIT-RESULT
+003827                 IF WS-INTERACTIVE-MODE
+003830                     DISPLAY "+: " WS-EDIT-RESULT
+003832                 END-IF
+003840         END-COMPUTE
+003850     END-IF.
+003860     IF WS-OP-ALL OR WS-OP-SUBTRACT
+003870         COMPUTE Subtracao = Num1 - Num2
+003880             ON SIZE ERROR
+003885                 IF WS-INTERACTIVE-MODE
+003890                     DISPLAY "-: RESULT TOO LARGE TO DISPLAY"
+003892                 END-IF
+003900             NOT ON SIZE ERROR
+003905                 MOVE Subtracao TO WS-EDIT-RESULT
+003907                 IF WS-INTERACTIVE-MODE
+003910                     DISPLAY "-: " WS-EDIT-RESULT
+003912                 END-IF
+003920         END-COMPUTE
+003930     END-IF.
+003940     IF WS-OP-ALL OR WS-OP-MULTIPLY
+003950         COMPUTE Multi = Num1 * Num2
+003960             ON SIZE ERROR
+003965                 IF WS-INTERACTIVE-MODE
+003970                     DISPLAY "*: RESULT TOO LARGE TO DISPLAY"
+003972                 END-IF
+003980             NOT ON SIZE ERROR
+003985                 MOVE Multi TO WS-EDIT-RESULT
+003987                 IF WS-INTERACTIVE-MODE
+003990                     DISPLAY "*: " WS-EDIT-RESULT
+003992                 END-IF
+004000         END-COMPUTE
+004010     END-IF.
+004020     IF WS-OP-ALL OR WS-OP-DIVIDE
+004030         COMPUTE Div = Num1 / Num2
+004040             ON SIZE ERROR
+004045                 IF WS-INTERACTIVE-MODE
+004050                     DISPLAY "/: RESULT TOO LARGE TO DISPLAY"
+004052                 END-IF
+004060             NOT ON SIZE ERROR
+004065                 MOVE Div TO WS-EDIT-RESULT
+004067                 IF WS-INTERACTIVE-MODE
+004070                     DISPLAY "/: " WS-EDIT-RESULT
+004072                 END-IF
+004080         END-COMPUTE
+004090     END-IF.
+004100     IF WS-OP-ALL OR WS-OP-MODULUS
+004110         COMPUTE Res = FUNCTION MOD(Num1 Num2)
+004120             ON SIZE ERROR
+004125                 IF WS-INTERACTIVE-MODE
+004130                     DISPLAY "%: RESULT TOO LARGE TO DISPLAY"
+004132                 END-IF
+004140             NOT ON SIZE ERROR
+004145                 MOVE Res TO WS-EDIT-RESULT
+004147                 IF WS-INTERACTIVE-MODE
+004150                     DISPLAY "%: " WS-EDIT-RESULT
+004152                 END-IF
+004160         END-COMPUTE
+004170     END-IF.
+004180     IF WS-OP-PERCENT
+004190         COMPUTE Percentual = (Num1 / Num2) * 100
+004200             ON SIZE ERROR
+004205                 IF WS-INTERACTIVE-MODE
+004210                     DISPLAY "PC: RESULT TOO LARGE TO DISPLAY"
+004212                 END-IF
+004220             NOT ON SIZE ERROR
+004225                 MOVE Percentual TO WS-EDIT-RESULT
+004227                 IF WS-INTERACTIVE-MODE
+004230                     DISPLAY "PC: " WS-EDIT-RESULT
+004232                 END-IF
+004240         END-COMPUTE
+004250     END-IF.
+004260     IF WS-OP-AVERAGE
+004270         COMPUTE MediaMovel = WS-RUNNING-SUM / WS-RUNNING-COUNT
+004280             ON SIZE ERROR
+004285                 IF WS-INTERACTIVE-MODE
+004290                     DISPLAY "AV: RESULT TOO LARGE TO DISPLAY"
+004292                 END-IF
+004300             NOT ON SIZE ERROR
+004305                 MOVE MediaMovel TO WS-EDIT-RESULT
+004307                 IF WS-INTERACTIVE-MODE
+004310                     DISPLAY "AV: " WS-EDIT-RESULT
+004312                 END-IF
+004320         END-COMPUTE
+004330     END-IF.
+004340 5000-EXIT.
+004350     EXIT.
+004360 6000-WRITE-AUDIT-LOG.
+004370     MOVE WS-TXN-ID      TO CALC-TXN-ID OF AUDIT-RECORD.
+004380     MOVE WS-TIMESTAMP   TO CALC-TIMESTAMP OF AUDIT-RECORD.
+004390     MOVE WS-OPERATOR-ID TO CALC-OPERATOR-ID OF AUDIT-RECORD.
+004400     MOVE Num1           TO CALC-NUM1 OF AUDIT-RECORD.
+004410     MOVE Num2           TO CALC-NUM2 OF AUDIT-RECORD.
+004420     MOVE Soma           TO CALC-SOMA OF AUDIT-RECORD.
+004430     MOVE Subtracao      TO CALC-SUBTRACAO OF AUDIT-RECORD.
+004440     MOVE Multi          TO CALC-MULTI OF AUDIT-RECORD.
+004450     MOVE Div            TO CALC-DIV OF AUDIT-RECORD.
+004460     MOVE Res            TO CALC-RES OF AUDIT-RECORD.
+004470     MOVE Percentual     TO CALC-PERCENTUAL OF AUDIT-RECORD.
+004480     MOVE MediaMovel     TO CALC-MEDIA-MOVEL OF AUDIT-RECORD.
+004490     MOVE "OK"           TO CALC-STATUS-CODE OF AUDIT-RECORD.
+004500     WRITE AUDIT-RECORD.
+004510 6000-EXIT.
+004520     EXIT.
+004530 9999-TERMINATE.
+004540     IF WS-BATCH-MODE
+004550         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+004560         CLOSE TRANS-IN-FILE
+004570         CLOSE TRANS-OUT-FILE
+004580     END-IF.
+004590     CLOSE AUDIT-LOG-FILE.
+004600 9999-EXIT.
+004610     EXIT.
