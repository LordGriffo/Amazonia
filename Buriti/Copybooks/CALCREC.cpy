@@ -0,0 +1,28 @@
+000010* ----------------------------------------------------------------
+000020* CALCREC - SHARED CALCULATION RECORD LAYOUT
+000030* ----------------------------------------------------------------
+000040* USED BY ArithmeticProgram (TRANS-OUT-FILE AND AUDIT-LOG-FILE) AND
+000050* BY ANY REPORTING PROGRAM THAT READS THE DAY'S RESULTS, SO EVERY
+000060* CONSUMER SHARES ONE DEFINITION OF THE CALCULATION FIELDS INSTEAD
+000070* OF REDEFINING THEM SLIGHTLY DIFFERENTLY EACH TIME.
+000080* ----------------------------------------------------------------
+000090* 08/09/26 EM   ORIGINAL - TXN-ID, TIMESTAMP, OPERATOR-ID, NUM1,
+000100*               NUM2, AND THE FIVE RESULT FIELDS, PLUS A STATUS
+000110*               CODE FOR REJECTED/OVERFLOW TRANSACTIONS.
+000115* 08/09/26 EM   ADDED CALC-PERCENTUAL AND CALC-MEDIA-MOVEL FOR
+000116*               THE NEW PERCENTAGE-OF AND RUNNING-AVERAGE
+000117*               OPERATORS.
+000120* ----------------------------------------------------------------
+000130 05  CALC-TXN-ID             PIC X(10).
+000140 05  CALC-TIMESTAMP          PIC X(14).
+000150 05  CALC-OPERATOR-ID        PIC X(08).
+000160 05  CALC-NUM1               PIC S9(5)V99 SIGN LEADING SEPARATE.
+000170 05  CALC-NUM2               PIC S9(5)V99 SIGN LEADING SEPARATE.
+000180 05  CALC-SOMA               PIC S9(5)V99 SIGN LEADING SEPARATE.
+000190 05  CALC-SUBTRACAO          PIC S9(5)V99 SIGN LEADING SEPARATE.
+000200 05  CALC-MULTI              PIC S9(5)V99 SIGN LEADING SEPARATE.
+000210 05  CALC-DIV                PIC S9(5)V99 SIGN LEADING SEPARATE.
+000220 05  CALC-RES                PIC S9(5)V99 SIGN LEADING SEPARATE.
+000222 05  CALC-PERCENTUAL         PIC S9(5)V99 SIGN LEADING SEPARATE.
+000224 05  CALC-MEDIA-MOVEL        PIC S9(5)V99 SIGN LEADING SEPARATE.
+000230 05  CALC-STATUS-CODE        PIC X(10).
