@@ -0,0 +1,39 @@
+//ARITHBAT JOB (ACCTG),'ARITH BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS ArithmeticProgram UNATTENDED IN BATCH MODE.              *
+//* READS THE DAY'S CARD-IMAGE TRANSACTIONS FROM TRANSIN AND      *
+//* WRITES ONE RESULT RECORD PER TRANSACTION TO TRANSOUT.         *
+//* SCHEDULE TO RUN OVERNIGHT AFTER THE SUBMITTING DEPARTMENTS'   *
+//* FEEDER JOBS HAVE POPULATED THE INPUT DATASET.                 *
+//*                                                                *
+//* IF THE RUN ABENDS PARTWAY THROUGH, RESUBMIT THIS STEP WITH    *
+//* PARM='RESTART' (UNCOMMENT THE PARM BELOW) TO PICK UP AFTER    *
+//* THE LAST TRANSACTION RECORDED ON CHKPOINT INSTEAD OF REDOING  *
+//* THE WHOLE DAY'S FILE.  LEAVE PARM OFF FOR A NORMAL FRESH RUN.  *
+//* A RESTART MUST ALSO SWAP THE TRANSOUT DD BELOW FOR ITS         *
+//* COMMENTED-OUT RESTART VARIANT, SO THE JOB EXTENDS THE SAME     *
+//* GENERATION THE ABENDED RUN WAS WRITING INSTEAD OF CATALOGING   *
+//* A NEW, EMPTY ONE.  SWAP BOTH OR NEITHER.                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ARITHMETICPROGRAM
+//*STEP010 EXEC PGM=ARITHMETICPROGRAM,PARM='RESTART'
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BURITI.LOADLIB
+//TRANSIN  DD  DISP=SHR,DSN=PROD.BURITI.ARITH.TRANSIN
+//TRANSOUT DD  DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.BURITI.ARITH.TRANSOUT(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=114,BLKSIZE=0)
+//*TRANSOUT DD  DISP=MOD,
+//*             DSN=PROD.BURITI.ARITH.TRANSOUT(0),
+//*             DCB=(RECFM=FB,LRECL=114,BLKSIZE=0)
+//AUDITLOG DD  DISP=MOD,
+//             DSN=PROD.BURITI.ARITH.AUDITLOG.D&LYYMMDD,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=114,BLKSIZE=0)
+//CHKPOINT DD  DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.BURITI.ARITH.CHKPOINT.D&LYYMMDD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD  DUMMY
+//SYSOUT   DD  SYSOUT=*
