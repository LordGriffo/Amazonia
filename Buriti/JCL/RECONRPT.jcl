@@ -0,0 +1,12 @@
+//RECONRPT JOB (ACCTG),'RECON REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS ReconRpt AGAINST THE TRANSOUT DATASET ArithBat JUST      *
+//* PRODUCED AND PRINTS THE DAILY CONTROL-TOTAL RECONCILIATION    *
+//* REPORT.  SCHEDULE AS A DEPENDENT STEP AFTER ARITHBAT.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RECONRPT
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BURITI.LOADLIB
+//TRANSOUT DD  DISP=SHR,DSN=PROD.BURITI.ARITH.TRANSOUT(0)
+//CTLRPT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
